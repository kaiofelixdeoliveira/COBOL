@@ -0,0 +1,31 @@
+      *================================================================
+      * Copybook: CLIENTE.cpy
+      * Layout do registro mestre de clientes (arquivo CLIENTES).
+      * Compartilhado entre PRIMEIRO-PROGRAMA e os programas de
+      * relatorio que leem o arquivo de clientes.
+      *----------------------------------------------------------------
+      * Historico de alteracoes
+      *   2026-08-08  KFO  Criacao do layout (NOME/RG/CPF/ENDERECO/
+      *                    DATANASC), chave primaria CLI-CPF.
+      *   2026-08-08  KFO  Incluido CLI-GENERO (M/F/O).
+      *   2026-08-09  KFO  Incluido CLI-SALDO (saldo corrente, com
+      *                    sinal e duas casas decimais).
+      *   2026-08-09  KFO  Incluido CLI-DATA-CRIACAO/CLI-DATA-ALTERACAO
+      *                    (trilha de auditoria em data juliana).
+      *================================================================
+       01  CLIENTE-REC.
+           02  CLI-CPF             PIC X(11).
+           02  CLI-NOME            PIC X(20).
+           02  CLI-RG              PIC X(11).
+           02  CLI-ENDERECO        PIC X(20).
+           02  CLI-DATANASC.
+               03  CLI-DIA         PIC XX.
+               03  CLI-MES         PIC XX.
+               03  CLI-ANO         PIC XXXX.
+           02  CLI-GENERO          PIC X.
+               88  CLI-MASCULINO      VALUE "M".
+               88  CLI-FEMININO       VALUE "F".
+               88  CLI-OUTRO-GENERO   VALUE "O".
+           02  CLI-SALDO           PIC S9(16)V9(02).
+           02  CLI-DATA-CRIACAO    PIC 9(05).
+           02  CLI-DATA-ALTERACAO  PIC 9(05).
