@@ -0,0 +1,29 @@
+//PROG000X JOB (ACCT),'CADASTRO CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB.....: PROG000X
+//* PROGRAMA: PRIMEIRO-PROGRAMA
+//* PROPOSITO: EXECUCAO NOTURNA DE REVALIDACAO DO CADASTRO DE
+//*            CLIENTES. LE A DATA DE EXECUCAO DO CARTAO SYSIN
+//*            (PROG000XP, MEMBRO DE PARMLIB) EM VEZ DE DEPENDER
+//*            DO RELOGIO DO SISTEMA, E DEVOLVE RETURN-CODE 0
+//*            (SUCESSO), 4 (CLIENTE/CPF REJEITADO) OU 16 (ERRO
+//*            DE CALCULO) PARA O AGENDADOR.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG000X
+//STEPLIB   DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CLIENTES  DD DSN=PROD.CLIENTES.MASTER,DISP=SHR
+//SHIFTLOG  DD DSN=PROD.CLIENTES.SHIFTLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANSACOES DD DSN=PROD.CLIENTES.TRANSACOES,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ERRORLOG  DD DSN=PROD.CLIENTES.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN     DD DSN=PROD.CLIENTES.PARMLIB(PROG000XP),DISP=SHR
+//SYSOUT    DD SYSOUT=*
+//SYSPRINT  DD SYSOUT=*
+//*--------------------------------------------------------------
+//* O SCHEDULER VERIFICA STEP010.RC: 0 = SUCESSO, 4 = ACHOU CPF
+//* INVALIDO NO ARQUIVO, 16 = ERRO DE CALCULO (SIZE ERROR/DIVISAO
+//* POR ZERO), QUALQUER OUTRO VALOR = FALHA DO JOB.
+//*--------------------------------------------------------------
