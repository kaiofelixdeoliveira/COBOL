@@ -7,51 +7,266 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIMEIRO-PROGRAMA.
 
+      *====AMBIENTE=============
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----ARQUIVO MESTRE DE CLIENTES, CHAVEADO POR CPF--------
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               FILE STATUS IS WRK-CLIENTES-STATUS.
+
+      *----DIARIO DE PONTO: UM REGISTRO POR EXECUCAO DO JOB----------
+           SELECT SHIFT-LOG-FILE ASSIGN TO "SHIFTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-SHIFTLOG-STATUS.
+
+      *----EXTRATO DE MOVIMENTACOES DO SALDO DO CLIENTE (DEBITO/CREDITO)
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-TRANSACOES-STATUS.
+
+      *----LOG DE ERROS DE CALCULO (SIZE ERROR / DIVISAO POR ZERO)----
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-ERRORLOG-STATUS.
+
       *====VARIAVEIS===========
        DATA DIVISION.
       *----ARQUIVOS E REGISTROS--------
        FILE SECTION.
+       FD  CLIENTES-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CLIENTE.cpy".
+
+       FD  SHIFT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SHIFT-LOG-REC.
+           02  SHL-DATA-JULIANA        PIC 9(5).
+           02  SHL-HORA-INICIO         PIC 9(6).
+           02  SHL-HORA-FIM            PIC 9(6).
+           02  SHL-HORAS-TRABALHADAS   PIC 9(3).
+           02  SHL-MINUTOS-TRABALHADOS PIC 99.
+
+       FD  TRANSACOES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACAO-REC.
+           02  TRAN-CPF            PIC X(11).
+           02  TRAN-TIPO           PIC X.
+               88  TRAN-DEBITO        VALUE "D".
+               88  TRAN-CREDITO       VALUE "C".
+           02  TRAN-VALOR          PIC S9(16)V9(02).
+           02  TRAN-DATA.
+               03  TRAN-DIA        PIC XX.
+               03  TRAN-MES        PIC XX.
+               03  TRAN-ANO        PIC XXXX.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERRO-LOG-REC.
+           02  ERL-DATA            PIC 9(8).
+           02  ERL-HORA            PIC 9(8).
+           02  ERL-PROGRAMA        PIC X(8).
+           02  ERL-CAMPO           PIC X(30).
+           02  ERL-MENSAGEM        PIC X(48).
+
       *----DECLARATIVES------------
        WORKING-STORAGE SECTION.
       *----<NIVEIS>-<IDENTIFICADOR>-<TIPO>-<TAMANHO EM BYTES>
            77  NUMEROX             PIC 9(18).
            77  NOMEX                PIC A(20).
            77  NOMENUMERO          PIC X(30).
-           77  NUMERO-DECIMAL      PIC 9(02)V9(02).
-           77  NUMEROX-SINAL       PIC S9(18).
 
            77 WKR-NOME PIC X(20) VALUE SPACES.
-           77 WRK-DATA PIC 9(6) VALUE ZEROS.
+           77 WRK-DATA PIC 9(8) VALUE ZEROS.
            77 WRK-DATE-JULIANA PIC 9(5) VALUE ZEROS.
            77 WRK-HORA PIC 9(9) VALUE ZEROS.
            77 WRK-RESULTADO PIC 9(5).
            77 WRK-RESULTADO2 PIC 9(5).
            77 WRK-RESTO PIC 9(5).
-      *-----01 VARAVEL DE REGISTRO
+
+      *----STATUS DO ARQUIVO DE CLIENTES-------
+           77 WRK-CLIENTES-STATUS PIC XX VALUE "00".
+               88 CLIENTES-OK             VALUE "00".
+               88 CLIENTES-FIM            VALUE "10".
+               88 CLIENTES-NAO-ENCONTRADO VALUE "23" "35".
+
+      *----STATUS DO DIARIO DE PONTO-------
+           77 WRK-SHIFTLOG-STATUS PIC XX VALUE "00".
+               88 SHIFTLOG-OK             VALUE "00".
+               88 SHIFTLOG-NAO-ENCONTRADO VALUE "35".
+
+      *----STATUS DO EXTRATO DE TRANSACOES-------
+           77 WRK-TRANSACOES-STATUS PIC XX VALUE "00".
+               88 TRANSACOES-OK             VALUE "00".
+               88 TRANSACOES-NAO-ENCONTRADO VALUE "35".
+
+      *----STATUS DO LOG DE ERROS-------
+           77 WRK-ERRORLOG-STATUS PIC XX VALUE "00".
+               88 ERRORLOG-OK             VALUE "00".
+               88 ERRORLOG-NAO-ENCONTRADO VALUE "35".
+
+      *----DADOS DO ERRO ARITMETICO CORRENTE (SIZE ERROR / DIV POR 0)
+           77 WRK-ERR-CAMPO    PIC X(30) VALUE SPACES.
+           77 WRK-ERR-MENSAGEM PIC X(48) VALUE SPACES.
+
+      *----DURACAO DO TURNO: HORA DE INICIO E DE TERMINO DO JOB------
+           01 WRK-HORA-INICIO PIC 9(8) VALUE ZEROS.
+           01 WRK-HI-DETALHE REDEFINES WRK-HORA-INICIO.
+               02 WRK-HI-HORAS      PIC 99.
+               02 WRK-HI-MINUTOS    PIC 99.
+               02 WRK-HI-SEGUNDOS   PIC 99.
+               02 WRK-HI-CENTESIMOS PIC 99.
+
+           01 WRK-HORA-FIM PIC 9(8) VALUE ZEROS.
+           01 WRK-HF-DETALHE REDEFINES WRK-HORA-FIM.
+               02 WRK-HF-HORAS      PIC 99.
+               02 WRK-HF-MINUTOS    PIC 99.
+               02 WRK-HF-SEGUNDOS   PIC 99.
+               02 WRK-HF-CENTESIMOS PIC 99.
+
+           77 WRK-SEGUNDOS-INICIO    PIC 9(5).
+           77 WRK-SEGUNDOS-FIM       PIC 9(5).
+           77 WRK-SEGUNDOS-DIFERENCA PIC S9(5).
+
+      *----VALIDACAO DO CPF (ALGORITMO DOS DOIS DIGITOS VERIFICADORES)
+           01 WRK-CPF-NUMERICO.
+               02 WRK-CPF-DIGITO PIC 9 OCCURS 11 TIMES.
+           01 WRK-CPF-ALFA REDEFINES WRK-CPF-NUMERICO.
+               02 WRK-CPF-CARACTER PIC X OCCURS 11 TIMES.
+
+           77 WRK-CPF-INDICE        PIC 99.
+           77 WRK-CPF-SOMA-DV1      PIC 9(4).
+           77 WRK-CPF-SOMA-DV2      PIC 9(4).
+           77 WRK-CPF-QUOCIENTE     PIC 9(4).
+           77 WRK-CPF-RESTO         PIC 99.
+           77 WRK-CPF-DV1-CALCULADO PIC 9.
+           77 WRK-CPF-DV2-CALCULADO PIC 9.
+
+           77 WRK-CPF-STATUS PIC X VALUE "V".
+               88 CPF-VALIDO   VALUE "V".
+               88 CPF-INVALIDO VALUE "I".
+           77 WRK-CPF-MOTIVO PIC X(40) VALUE SPACES.
+
+      *----PARAMETRO DE EXECUCAO (CARTAO SYSIN / ARQUIVO DE PARAMETROS)
+      *   Layout do cartao: colunas 1-5 = modo (BATCH para a revisao
+      *   noturna, MOVTO para lancar um debito/credito num cliente ja
+      *   cadastrado, ou espacos para o cadastro interativo de cliente
+      *   novo), colunas 7-14 = data de execucao CCYYMMDD, usada no
+      *   lugar da data do sistema quando informada.
+           01 WRK-PARM-CARD.
+               02 WRK-PARM-MODO PIC X(5).
+               02 FILLER        PIC X.
+               02 WRK-PARM-DATA PIC X(8).
+               02 FILLER        PIC X(6).
+
+           77 WRK-MODO-EXECUCAO PIC X VALUE "I".
+               88 MODO-INTERATIVO  VALUE "I".
+               88 MODO-LOTE        VALUE "L".
+               88 MODO-MOVIMENTO   VALUE "M".
+
+           01 WRK-DATA-EXECUCAO PIC 9(8) VALUE ZEROS.
+           01 WRK-DATA-EXEC-DETALHE REDEFINES WRK-DATA-EXECUCAO.
+               02 WRK-DEX-ANO   PIC 9(4).
+               02 WRK-DEX-MES   PIC 99.
+               02 WRK-DEX-DIA   PIC 99.
+
+      *----CALCULO DA DATA JULIANA (YYDDD) DA DATA DE EXECUCAO-------
+      *   WRK-DATE-JULIANA (declarada mais acima) recebe o resultado
+      *   e passa a ser a data de referencia de todo carimbo de
+      *   auditoria gravado nesta execucao -- inclusive o diario de
+      *   ponto (SHL-DATA-JULIANA) e os carimbos de criacao/alteracao
+      *   do cadastro de clientes.
+           77 WRK-JUL-ANO-2DIG      PIC 99.
+           77 WRK-JUL-DIA-ACUM      PIC 9(3).
+           77 WRK-JUL-DIA-DO-ANO    PIC 9(3).
+           77 WRK-JUL-RESTO-4       PIC 9.
+           77 WRK-JUL-RESTO-100     PIC 99.
+           77 WRK-JUL-RESTO-400     PIC 999.
+           77 WRK-JUL-QUOCIENTE     PIC 9(4).
+
+           77 WRK-ANO-BISSEXTO-SW PIC X VALUE "N".
+               88 ANO-BISSEXTO     VALUE "S".
+               88 ANO-NAO-BISSEXTO VALUE "N".
+
+      *-----01 VARAVEL DE REGISTRO (AREA DE TRABALHO PARA ENTRADA)
            01 CLIENTE.
-               02 NOME PIC X(20) VALUE "KAIO FELIX".
-               02 RG PIC X(11) VALUE "444444".
-               02 CPF PIC X(11) VALUE "55555".
-               02 ENDERECO PIC X(20) VALUE "RUA MANOEL".
+               02 NOME PIC X(20).
+               02 RG PIC X(11).
+               02 CPF PIC X(11).
+               02 ENDERECO PIC X(20).
                02 DATANASC.
-                   03 DIA PIC XX VALUE "19".
-                   03 MES PIC XX VALUE "03".
-                   03 ANO PIC XXXX VALUE "1991".
-
-      *#78-->CONSTANTE---------------
-           78 MASCULINOS VALUE "M".
+                   03 DIA PIC XX.
+                   03 MES PIC XX.
+                   03 ANO PIC XXXX.
+               02 SALDO-INICIAL PIC S9(16)V9(02).
 
            01 GENERO PIC X.
       *--88-->TIPO BOOLEAN-----
                88 MASCULINO VALUE "M".
                88 FEMININO VALUE  "F".
+               88 OUTRO-GENERO VALUE "O".
+               88 GENERO-APROVADO VALUE "M" "F" "O".
 
-
+      *-----01 VARIAVEL DE REGISTRO (LANCAMENTO DE DEBITO/CREDITO)------
+           01 MOVIMENTO.
+               02 MOV-CPF PIC X(11).
+               02 MOV-TIPO PIC X.
+                   88 MOV-DEBITO  VALUE "D".
+                   88 MOV-CREDITO VALUE "C".
+               02 MOV-VALOR PIC S9(16)V99.
 
       *----COMUNICAÇÃO ENTRE PORGRAMAS-----
        LINKAGE SECTION.
       *-----DEFINIÇÃO DE TELAS-------
        SCREEN SECTION.
+      *----------------------------------------------------------------
+      * TELA-ENTRADA-CLIENTE
+      *   Tela de digitacao usada pelo atendimento para cadastrar um
+      *   cliente novo, em vez de um desenvolvedor editar as VALUE do
+      *   fonte. Os campos sao ligados (USING) diretamente aos campos
+      *   de 01 CLIENTE em WORKING-STORAGE.
+      *----------------------------------------------------------------
+       01 TELA-ENTRADA-CLIENTE.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE "CADASTRO DE CLIENTE".
+           02 LINE 03 COLUMN 01 VALUE "NOME...................: ".
+           02 LINE 03 COLUMN 27 PIC X(20) USING NOME.
+           02 LINE 04 COLUMN 01 VALUE "RG.....................: ".
+           02 LINE 04 COLUMN 27 PIC X(11) USING RG.
+           02 LINE 05 COLUMN 01 VALUE "CPF....................: ".
+           02 LINE 05 COLUMN 27 PIC X(11) USING CPF.
+           02 LINE 06 COLUMN 01 VALUE "ENDERECO...............: ".
+           02 LINE 06 COLUMN 27 PIC X(20) USING ENDERECO.
+           02 LINE 07 COLUMN 01 VALUE "DATA NASC. (DDMMAAAA)..: ".
+           02 LINE 07 COLUMN 27 PIC 9(8) USING WRK-DATA.
+           02 LINE 08 COLUMN 01 VALUE "GENERO (M/F/O).........: ".
+           02 LINE 08 COLUMN 27 PIC X USING GENERO.
+           02 LINE 09 COLUMN 01 VALUE "SALDO INICIAL..........: ".
+           02 LINE 09 COLUMN 27 PIC S9(16)V99 USING SALDO-INICIAL.
+           02 LINE 11 COLUMN 01
+               VALUE "ENTER PARA CONFIRMAR, SETA P/ NAVEGAR".
+
+      *----------------------------------------------------------------
+      * TELA-MOVIMENTACAO
+      *   Tela de digitacao usada pelo atendimento para lancar um
+      *   debito ou credito no saldo de um cliente ja cadastrado. Os
+      *   campos sao ligados (USING) diretamente aos campos de
+      *   01 MOVIMENTO em WORKING-STORAGE.
+      *----------------------------------------------------------------
+       01 TELA-MOVIMENTACAO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE "LANCAMENTO DE MOVIMENTACAO".
+           02 LINE 03 COLUMN 01 VALUE "CPF DO CLIENTE.........: ".
+           02 LINE 03 COLUMN 27 PIC X(11) USING MOV-CPF.
+           02 LINE 04 COLUMN 01 VALUE "TIPO (D=DEBITO,C=CREDITO): ".
+           02 LINE 04 COLUMN 29 PIC X USING MOV-TIPO.
+           02 LINE 05 COLUMN 01 VALUE "VALOR..................: ".
+           02 LINE 05 COLUMN 27 PIC S9(16)V99 USING MOV-VALOR.
+           02 LINE 07 COLUMN 01
+               VALUE "ENTER PARA CONFIRMAR, SETA P/ NAVEGAR".
 
       *=====LÓGICA DO PROGRAMA====
        PROCEDURE DIVISION.
@@ -61,35 +276,558 @@
 
 
        MAIN-PROCEDURE.
-      *     SET MASCULINO TO TRUE.
-      *     IF MASCULINO
-      *      ACCEPT WRK-DATE-JULIANA FROM DAY.
-            ACCEPT WRK-HORA FROM TIME.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM INICIALIZAR-TRABALHO.
+           PERFORM OBTER-PARAMETROS-EXECUCAO.
+           PERFORM CALCULAR-DATA-JULIANA-EXECUCAO.
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM PROCESSAR-LOTE-NOTURNO
+               WHEN MODO-MOVIMENTO
+                   PERFORM PROCESSAR-MOVIMENTACAO
+               WHEN OTHER
+                   PERFORM OBTER-DADOS-CLIENTE
+                   PERFORM VALIDAR-CPF
+                   PERFORM VALIDAR-GENERO
+                   IF CPF-VALIDO AND GENERO-APROVADO
+                       PERFORM GRAVAR-CLIENTE
+                   ELSE
+                       IF CPF-INVALIDO
+                           DISPLAY "CLIENTE REJEITADO: " WRK-CPF-MOTIVO
+                       END-IF
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+           END-EVALUATE.
+           PERFORM FINALIZAR-TRABALHO.
+           PERFORM ENCERRAR-ARQUIVOS.
+           STOP RUN.
 
-      *----MOVE-**COPIA VALORES-----
-            MOVE 4 TO WRK-HORA.
+      *----------------------------------------------------------------
+      * INICIALIZAR-TRABALHO
+      *   Registra a hora de inicio do job, para calculo posterior da
+      *   duracao do turno de processamento.
+      *----------------------------------------------------------------
+       INICIALIZAR-TRABALHO.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
 
-      *----ADD-**(WRK-HORA+1+3=8)
-            ADD 1 3 TO WRK-HORA.
+      *----------------------------------------------------------------
+      * FINALIZAR-TRABALHO
+      *   Registra a hora de termino do job, calcula a duracao do
+      *   turno e grava o registro no diario de ponto (SHIFT-LOG-FILE).
+      *----------------------------------------------------------------
+       FINALIZAR-TRABALHO.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           PERFORM CALCULAR-DURACAO-TURNO.
+           PERFORM GRAVAR-REGISTRO-TURNO.
 
-      *----GIVING--**
-      *     ADD 1 3 GIVING WRK-HORA.
+      *----------------------------------------------------------------
+      * CALCULAR-DURACAO-TURNO
+      *   Converte inicio e fim para segundos corridos desde a meia-
+      *   noite e subtrai um do outro. Quando o job atravessa a meia-
+      *   noite a diferenca da negativa; soma-se 24h (86400 segundos)
+      *   para normalizar antes de decompor em horas e minutos.
+      *----------------------------------------------------------------
+       CALCULAR-DURACAO-TURNO.
+           COMPUTE WRK-SEGUNDOS-INICIO =
+               (WRK-HI-HORAS * 3600) + (WRK-HI-MINUTOS * 60) +
+               WRK-HI-SEGUNDOS
+               ON SIZE ERROR
+                   MOVE "WRK-SEGUNDOS-INICIO" TO WRK-ERR-CAMPO
+                   MOVE "SIZE ERROR AO CONVERTER HORA DE INICIO"
+                       TO WRK-ERR-MENSAGEM
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+                   MOVE ZERO TO WRK-SEGUNDOS-INICIO
+           END-COMPUTE.
+           COMPUTE WRK-SEGUNDOS-FIM =
+               (WRK-HF-HORAS * 3600) + (WRK-HF-MINUTOS * 60) +
+               WRK-HF-SEGUNDOS
+               ON SIZE ERROR
+                   MOVE "WRK-SEGUNDOS-FIM" TO WRK-ERR-CAMPO
+                   MOVE "SIZE ERROR AO CONVERTER HORA DE TERMINO"
+                       TO WRK-ERR-MENSAGEM
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+                   MOVE ZERO TO WRK-SEGUNDOS-FIM
+           END-COMPUTE.
+           COMPUTE WRK-SEGUNDOS-DIFERENCA =
+               WRK-SEGUNDOS-FIM - WRK-SEGUNDOS-INICIO
+               ON SIZE ERROR
+                   MOVE "WRK-SEGUNDOS-DIFERENCA" TO WRK-ERR-CAMPO
+                   MOVE "SIZE ERROR NO CALCULO DA DURACAO DO TURNO"
+                       TO WRK-ERR-MENSAGEM
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+                   MOVE ZERO TO WRK-SEGUNDOS-DIFERENCA
+           END-COMPUTE.
+           IF WRK-SEGUNDOS-DIFERENCA < 0
+               ADD 86400 TO WRK-SEGUNDOS-DIFERENCA
+           END-IF.
+           MOVE WRK-SEGUNDOS-DIFERENCA TO WRK-HORA.
+           DIVIDE WRK-HORA BY 3600 GIVING WRK-RESULTADO
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE "WRK-RESULTADO" TO WRK-ERR-CAMPO
+                   MOVE "SIZE ERROR/DIVISAO POR ZERO AO APURAR HORAS"
+                       TO WRK-ERR-MENSAGEM
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-DIVIDE.
+           DIVIDE WRK-RESTO BY 60 GIVING WRK-RESULTADO2
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE "WRK-RESULTADO2" TO WRK-ERR-CAMPO
+                   MOVE "SIZE ERROR/DIVISAO POR ZERO AO APURAR MINUTOS"
+                       TO WRK-ERR-MENSAGEM
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-DIVIDE.
 
-      *----COMPUTE-(ACEITA OPERADORAÇÕES DE *,/,+,-,**,(),=
-           COMPUTE WRK-HORA EQUAL WRK-HORA/2
+      *----------------------------------------------------------------
+      * GRAVAR-REGISTRO-TURNO
+      *   Grava no diario de ponto a hora de inicio, a hora de termino
+      *   e a duracao (horas/minutos) apurada para o job corrente.
+      *----------------------------------------------------------------
+       GRAVAR-REGISTRO-TURNO.
+           MOVE WRK-DATE-JULIANA       TO SHL-DATA-JULIANA
+           MOVE WRK-HORA-INICIO(1:6)   TO SHL-HORA-INICIO
+           MOVE WRK-HORA-FIM(1:6)      TO SHL-HORA-FIM
+           MOVE WRK-RESULTADO          TO SHL-HORAS-TRABALHADAS
+           MOVE WRK-RESULTADO2         TO SHL-MINUTOS-TRABALHADOS
+           WRITE SHIFT-LOG-REC.
 
-           ON SIZE ERROR
-           DISPLAY "DDD"
-           END-COMPUTE.
-      *----SUBSTRACT--> USADO PARA SUBTRAIR
-           SUBTRACT 50 FROM WRK-HORA GIVING WRK-RESULTADO.
+      *----------------------------------------------------------------
+      * ABRIR-ARQUIVOS
+      *   Abre o arquivo mestre de clientes. Se o arquivo ainda nao
+      *   existe (primeira execucao), cria-o antes de reabrir em modo
+      *   de entrada e saida.
+      *----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+           OPEN I-O CLIENTES-FILE.
+           IF CLIENTES-NAO-ENCONTRADO
+               OPEN OUTPUT CLIENTES-FILE
+               CLOSE CLIENTES-FILE
+               OPEN I-O CLIENTES-FILE
+           END-IF.
+           OPEN EXTEND SHIFT-LOG-FILE.
+           IF SHIFTLOG-NAO-ENCONTRADO
+               OPEN OUTPUT SHIFT-LOG-FILE
+               CLOSE SHIFT-LOG-FILE
+               OPEN EXTEND SHIFT-LOG-FILE
+           END-IF.
+           OPEN EXTEND TRANSACOES-FILE.
+           IF TRANSACOES-NAO-ENCONTRADO
+               OPEN OUTPUT TRANSACOES-FILE
+               CLOSE TRANSACOES-FILE
+               OPEN EXTEND TRANSACOES-FILE
+           END-IF.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERRORLOG-NAO-ENCONTRADO
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * OBTER-PARAMETROS-EXECUCAO
+      *   Le o cartao de parametros de execucao (SYSIN, alimentado
+      *   pela JCL/wrapper de lote com a data de execucao do dia). Na
+      *   ausencia de um cartao de lote, assume execucao interativa e
+      *   usa a data do sistema.
+      *----------------------------------------------------------------
+       OBTER-PARAMETROS-EXECUCAO.
+           MOVE SPACES TO WRK-PARM-CARD
+           ACCEPT WRK-PARM-CARD
+           EVALUATE WRK-PARM-MODO
+               WHEN "BATCH"
+                   SET MODO-LOTE TO TRUE
+                   MOVE WRK-PARM-DATA TO WRK-DATA-EXECUCAO
+               WHEN "MOVTO"
+                   SET MODO-MOVIMENTO TO TRUE
+                   ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+               WHEN OTHER
+                   SET MODO-INTERATIVO TO TRUE
+                   ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * CALCULAR-DATA-JULIANA-EXECUCAO
+      *   Converte WRK-DATA-EXECUCAO (CCYYMMDD, vinda do cartao de
+      *   parametros em lote ou da data do sistema em modo interativo)
+      *   para data juliana YYDDD em WRK-DATE-JULIANA. Usar a data de
+      *   execucao (e nao a hora corrente) mantem os carimbos de
+      *   auditoria consistentes com a data informada ao job.
+      *----------------------------------------------------------------
+       CALCULAR-DATA-JULIANA-EXECUCAO.
+           PERFORM VERIFICAR-ANO-BISSEXTO
+           EVALUATE WRK-DEX-MES
+               WHEN 1  MOVE 000 TO WRK-JUL-DIA-ACUM
+               WHEN 2  MOVE 031 TO WRK-JUL-DIA-ACUM
+               WHEN 3  MOVE 059 TO WRK-JUL-DIA-ACUM
+               WHEN 4  MOVE 090 TO WRK-JUL-DIA-ACUM
+               WHEN 5  MOVE 120 TO WRK-JUL-DIA-ACUM
+               WHEN 6  MOVE 151 TO WRK-JUL-DIA-ACUM
+               WHEN 7  MOVE 181 TO WRK-JUL-DIA-ACUM
+               WHEN 8  MOVE 212 TO WRK-JUL-DIA-ACUM
+               WHEN 9  MOVE 243 TO WRK-JUL-DIA-ACUM
+               WHEN 10 MOVE 273 TO WRK-JUL-DIA-ACUM
+               WHEN 11 MOVE 304 TO WRK-JUL-DIA-ACUM
+               WHEN 12 MOVE 334 TO WRK-JUL-DIA-ACUM
+               WHEN OTHER MOVE 000 TO WRK-JUL-DIA-ACUM
+           END-EVALUATE
+           IF WRK-DEX-MES > 2 AND ANO-BISSEXTO
+               ADD 1 TO WRK-JUL-DIA-ACUM
+           END-IF
+           ADD WRK-JUL-DIA-ACUM WRK-DEX-DIA GIVING WRK-JUL-DIA-DO-ANO
+           DIVIDE WRK-DEX-ANO BY 100 GIVING WRK-JUL-QUOCIENTE
+               REMAINDER WRK-JUL-ANO-2DIG
+           COMPUTE WRK-DATE-JULIANA =
+               (WRK-JUL-ANO-2DIG * 1000) + WRK-JUL-DIA-DO-ANO.
+
+      *----------------------------------------------------------------
+      * VERIFICAR-ANO-BISSEXTO
+      *   Ano bissexto: divisivel por 4 e (nao divisivel por 100 ou
+      *   divisivel por 400).
+      *----------------------------------------------------------------
+       VERIFICAR-ANO-BISSEXTO.
+           DIVIDE WRK-DEX-ANO BY 4 GIVING WRK-JUL-QUOCIENTE
+               REMAINDER WRK-JUL-RESTO-4
+           DIVIDE WRK-DEX-ANO BY 100 GIVING WRK-JUL-QUOCIENTE
+               REMAINDER WRK-JUL-RESTO-100
+           DIVIDE WRK-DEX-ANO BY 400 GIVING WRK-JUL-QUOCIENTE
+               REMAINDER WRK-JUL-RESTO-400
+           IF WRK-JUL-RESTO-4 = 0 AND
+              (WRK-JUL-RESTO-100 NOT = 0 OR WRK-JUL-RESTO-400 = 0)
+               SET ANO-BISSEXTO TO TRUE
+           ELSE
+               SET ANO-NAO-BISSEXTO TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PROCESSAR-LOTE-NOTURNO
+      *   Job noturno: percorre o arquivo mestre de clientes e
+      *   reconfere o digito verificador de cada CPF ja cadastrado,
+      *   sinalizando no retorno do job qualquer inconsistencia
+      *   encontrada.
+      *----------------------------------------------------------------
+       PROCESSAR-LOTE-NOTURNO.
+           MOVE LOW-VALUES TO CLI-CPF
+           START CLIENTES-FILE KEY IS NOT LESS THAN CLI-CPF
+               INVALID KEY
+                   SET CLIENTES-FIM TO TRUE
+           END-START
+           IF CLIENTES-OK
+               PERFORM LER-PROXIMO-CLIENTE-LOTE
+               PERFORM VALIDAR-CLIENTE-LOTE UNTIL CLIENTES-FIM
+           END-IF.
+
+       LER-PROXIMO-CLIENTE-LOTE.
+           READ CLIENTES-FILE NEXT RECORD
+               AT END
+                   SET CLIENTES-FIM TO TRUE
+           END-READ.
+
+       VALIDAR-CLIENTE-LOTE.
+           MOVE CLI-CPF    TO CPF
+           MOVE CLI-GENERO TO GENERO
+           PERFORM VALIDAR-CPF
+           IF CPF-INVALIDO
+               DISPLAY "CPF INVALIDO NO ARQUIVO: " CLI-CPF " - "
+                   WRK-CPF-MOTIVO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM VALIDAR-GENERO
+           IF NOT GENERO-APROVADO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM LER-PROXIMO-CLIENTE-LOTE.
+
+      *----------------------------------------------------------------
+      * OBTER-DADOS-CLIENTE
+      *   Recebe os dados do cliente a cadastrar atraves da tela de
+      *   digitacao do atendimento (TELA-ENTRADA-CLIENTE), evitando que
+      *   o cadastro de um cliente novo exija editar o fonte.
+      *----------------------------------------------------------------
+       OBTER-DADOS-CLIENTE.
+           INITIALIZE CLIENTE
+           MOVE SPACE TO GENERO
+           MOVE ZEROS TO WRK-DATA
+           DISPLAY TELA-ENTRADA-CLIENTE
+           ACCEPT TELA-ENTRADA-CLIENTE
+           MOVE WRK-DATA(1:2) TO DIA
+           MOVE WRK-DATA(3:2) TO MES
+           MOVE WRK-DATA(5:4) TO ANO.
+
+      *----------------------------------------------------------------
+      * VALIDAR-CPF
+      *   Confere o CPF digitado contra o algoritmo oficial dos dois
+      *   digitos verificadores. Rejeita tambem CPFs com todos os
+      *   digitos iguais (011.111.111-11 etc.), que passam no calculo
+      *   mas nao sao documentos validos.
+      *----------------------------------------------------------------
+       VALIDAR-CPF.
+           SET CPF-VALIDO TO TRUE
+           MOVE SPACES TO WRK-CPF-MOTIVO
+           IF CPF IS NOT NUMERIC
+               SET CPF-INVALIDO TO TRUE
+               MOVE "CPF CONTEM CARACTERES NAO NUMERICOS" TO
+                   WRK-CPF-MOTIVO
+           ELSE
+               MOVE CPF TO WRK-CPF-ALFA
+               PERFORM VERIFICAR-CPF-REPETIDO
+               IF CPF-VALIDO
+                   PERFORM CALCULAR-DV1-CPF
+                   IF WRK-CPF-DV1-CALCULADO NOT = WRK-CPF-DIGITO(10)
+                       SET CPF-INVALIDO TO TRUE
+                       MOVE "CPF COM 1O DIGITO VERIFICADOR INVALIDO"
+                           TO WRK-CPF-MOTIVO
+                   ELSE
+                       PERFORM CALCULAR-DV2-CPF
+                       IF WRK-CPF-DV2-CALCULADO NOT = WRK-CPF-DIGITO(11)
+                           SET CPF-INVALIDO TO TRUE
+                           MOVE
+                             "CPF COM 2O DIGITO VERIFICADOR INVALIDO"
+                             TO WRK-CPF-MOTIVO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * VERIFICAR-CPF-REPETIDO
+      *   Rejeita CPFs formados pelo mesmo digito repetido 11 vezes.
+      *----------------------------------------------------------------
+       VERIFICAR-CPF-REPETIDO.
+           MOVE 2 TO WRK-CPF-INDICE
+           PERFORM COMPARAR-DIGITO-REPETIDO
+               VARYING WRK-CPF-INDICE FROM 2 BY 1
+               UNTIL WRK-CPF-INDICE > 11 OR CPF-INVALIDO.
+
+       COMPARAR-DIGITO-REPETIDO.
+           IF WRK-CPF-DIGITO(WRK-CPF-INDICE) NOT = WRK-CPF-DIGITO(1)
+               EXIT PARAGRAPH
+           END-IF
+           IF WRK-CPF-INDICE = 11
+               SET CPF-INVALIDO TO TRUE
+               MOVE "CPF COM TODOS OS DIGITOS IGUAIS" TO
+                   WRK-CPF-MOTIVO
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CALCULAR-DV1-CPF
+      *   Soma ponderada dos 9 primeiros digitos (pesos de 10 a 2),
+      *   modulo 11.
+      *----------------------------------------------------------------
+       CALCULAR-DV1-CPF.
+           MOVE ZERO TO WRK-CPF-SOMA-DV1
+           PERFORM SOMAR-DIGITO-DV1
+               VARYING WRK-CPF-INDICE FROM 1 BY 1 UNTIL
+               WRK-CPF-INDICE > 9
+           DIVIDE WRK-CPF-SOMA-DV1 BY 11 GIVING WRK-CPF-QUOCIENTE
+               REMAINDER WRK-CPF-RESTO
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1-CALCULADO
+           ELSE
+               SUBTRACT WRK-CPF-RESTO FROM 11 GIVING
+                   WRK-CPF-DV1-CALCULADO
+           END-IF.
+
+       SOMAR-DIGITO-DV1.
+           COMPUTE WRK-CPF-SOMA-DV1 = WRK-CPF-SOMA-DV1 +
+               (WRK-CPF-DIGITO(WRK-CPF-INDICE) * (11 - WRK-CPF-INDICE)).
+
+      *----------------------------------------------------------------
+      * CALCULAR-DV2-CPF
+      *   Soma ponderada dos 10 primeiros digitos (pesos de 11 a 2),
+      *   modulo 11. So e chamada depois que o 1o digito ja conferiu.
+      *----------------------------------------------------------------
+       CALCULAR-DV2-CPF.
+           MOVE ZERO TO WRK-CPF-SOMA-DV2
+           PERFORM SOMAR-DIGITO-DV2
+               VARYING WRK-CPF-INDICE FROM 1 BY 1 UNTIL
+               WRK-CPF-INDICE > 10
+           DIVIDE WRK-CPF-SOMA-DV2 BY 11 GIVING WRK-CPF-QUOCIENTE
+               REMAINDER WRK-CPF-RESTO
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2-CALCULADO
+           ELSE
+               SUBTRACT WRK-CPF-RESTO FROM 11 GIVING
+                   WRK-CPF-DV2-CALCULADO
+           END-IF.
+
+       SOMAR-DIGITO-DV2.
+           COMPUTE WRK-CPF-SOMA-DV2 = WRK-CPF-SOMA-DV2 +
+               (WRK-CPF-DIGITO(WRK-CPF-INDICE) * (12 - WRK-CPF-INDICE)).
+
+      *----------------------------------------------------------------
+      * VALIDAR-GENERO
+      *   Confere o GENERO digitado contra a tabela de valores
+      *   aprovados (M=MASCULINO, F=FEMININO, O=OUTRO). Qualquer outro
+      *   valor e rejeitado com mensagem clara.
+      *----------------------------------------------------------------
+       VALIDAR-GENERO.
+           IF NOT GENERO-APROVADO
+               DISPLAY "GENERO INVALIDO: '" GENERO
+                   "' - USE M (MASCULINO), F (FEMININO) OU O (OUTRO)"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * GRAVAR-CLIENTE
+      *   Grava o registro de CLIENTE corrente no arquivo mestre,
+      *   chaveado por CPF. Se a chave ja existir, regrava (REWRITE)
+      *   para permitir atualizacao de cadastro -- nesse caso o saldo
+      *   gravado nao e mexido, pois ele e mantido pelas transacoes,
+      *   nao pelo cadastro. Um cliente novo recebe o saldo inicial
+      *   informado e uma transacao de abertura no extrato.
+      *----------------------------------------------------------------
+       GRAVAR-CLIENTE.
+           MOVE CPF         TO CLI-CPF
+           MOVE NOME        TO CLI-NOME
+           MOVE RG          TO CLI-RG
+           MOVE ENDERECO    TO CLI-ENDERECO
+           MOVE DATANASC    TO CLI-DATANASC
+           MOVE GENERO      TO CLI-GENERO
+           MOVE SALDO-INICIAL TO CLI-SALDO
+           MOVE WRK-DATE-JULIANA TO CLI-DATA-CRIACAO
+           MOVE WRK-DATE-JULIANA TO CLI-DATA-ALTERACAO
+           WRITE CLIENTE-REC
+               INVALID KEY
+                   PERFORM ATUALIZAR-CLIENTE-EXISTENTE
+               NOT INVALID KEY
+                   PERFORM GRAVAR-TRANSACAO-ABERTURA
+           END-WRITE.
+
+      *----------------------------------------------------------------
+      * ATUALIZAR-CLIENTE-EXISTENTE
+      *   CPF ja cadastrado: preserva o saldo corrente e a data de
+      *   criacao do cliente, regrava os demais dados cadastrais e
+      *   atualiza o carimbo de data de alteracao.
+      *----------------------------------------------------------------
+       ATUALIZAR-CLIENTE-EXISTENTE.
+           READ CLIENTES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CLIENTE " CLI-CPF
+           END-READ
+           MOVE NOME        TO CLI-NOME
+           MOVE RG          TO CLI-RG
+           MOVE ENDERECO    TO CLI-ENDERECO
+           MOVE DATANASC    TO CLI-DATANASC
+           MOVE GENERO      TO CLI-GENERO
+           MOVE WRK-DATE-JULIANA TO CLI-DATA-ALTERACAO
+           REWRITE CLIENTE-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CLIENTE " CLI-CPF
+           END-REWRITE.
+
+      *----------------------------------------------------------------
+      * GRAVAR-TRANSACAO-ABERTURA
+      *   Lanca no extrato de transacoes o credito de abertura de
+      *   conta correspondente ao saldo inicial do cliente novo.
+      *----------------------------------------------------------------
+       GRAVAR-TRANSACAO-ABERTURA.
+           MOVE CLI-CPF        TO TRAN-CPF
+           SET TRAN-CREDITO    TO TRUE
+           MOVE CLI-SALDO      TO TRAN-VALOR
+           MOVE WRK-DEX-DIA    TO TRAN-DIA
+           MOVE WRK-DEX-MES    TO TRAN-MES
+           MOVE WRK-DEX-ANO    TO TRAN-ANO
+           WRITE TRANSACAO-REC.
+
+      *----------------------------------------------------------------
+      * PROCESSAR-MOVIMENTACAO
+      *   Le um lancamento de debito/credito na tela de movimentacao,
+      *   localiza o cliente pelo CPF informado e posta o lancamento,
+      *   atualizando o saldo corrente (CLI-SALDO) em vez de manter a
+      *   movimentacao numa planilha a parte.
+      *----------------------------------------------------------------
+       PROCESSAR-MOVIMENTACAO.
+           PERFORM OBTER-DADOS-MOVIMENTACAO
+           IF NOT MOV-DEBITO AND NOT MOV-CREDITO
+               DISPLAY "TIPO DE MOVIMENTACAO INVALIDO: '" MOV-TIPO
+                   "' - USE D (DEBITO) OU C (CREDITO)"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE MOV-CPF TO CLI-CPF
+               READ CLIENTES-FILE
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO ENCONTRADO: " MOV-CPF
+                       MOVE 4 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM POSTAR-TRANSACAO
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------
+      * OBTER-DADOS-MOVIMENTACAO
+      *   Recebe o CPF, o tipo (D/C) e o valor do lancamento atraves
+      *   da tela de digitacao do atendimento (TELA-MOVIMENTACAO).
+      *----------------------------------------------------------------
+       OBTER-DADOS-MOVIMENTACAO.
+           INITIALIZE MOVIMENTO
+           DISPLAY TELA-MOVIMENTACAO
+           ACCEPT TELA-MOVIMENTACAO.
+
+      *----------------------------------------------------------------
+      * POSTAR-TRANSACAO
+      *   Aplica o lancamento ao saldo corrente do cliente (debito
+      *   subtrai, credito soma), regrava o cadastro com o novo saldo
+      *   e o carimbo de alteracao, e registra o lancamento no extrato
+      *   de transacoes. Um SIZE ERROR no calculo do novo saldo vai
+      *   para o log de erros em vez de estourar o campo em silencio.
+      *----------------------------------------------------------------
+       POSTAR-TRANSACAO.
+           IF MOV-DEBITO
+               COMPUTE CLI-SALDO = CLI-SALDO - MOV-VALOR
+                   ON SIZE ERROR
+                       MOVE "CLI-SALDO" TO WRK-ERR-CAMPO
+                       MOVE "SIZE ERROR AO DEBITAR SALDO DO CLIENTE"
+                           TO WRK-ERR-MENSAGEM
+                       PERFORM REGISTRAR-ERRO-ARITMETICO
+               END-COMPUTE
+           ELSE
+               COMPUTE CLI-SALDO = CLI-SALDO + MOV-VALOR
+                   ON SIZE ERROR
+                       MOVE "CLI-SALDO" TO WRK-ERR-CAMPO
+                       MOVE "SIZE ERROR AO CREDITAR SALDO DO CLIENTE"
+                           TO WRK-ERR-MENSAGEM
+                       PERFORM REGISTRAR-ERRO-ARITMETICO
+               END-COMPUTE
+           END-IF
+           MOVE WRK-DATE-JULIANA TO CLI-DATA-ALTERACAO
+           REWRITE CLIENTE-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR SALDO: " CLI-CPF
+           END-REWRITE
+           MOVE CLI-CPF     TO TRAN-CPF
+           MOVE MOV-TIPO    TO TRAN-TIPO
+           MOVE MOV-VALOR   TO TRAN-VALOR
+           MOVE WRK-DEX-DIA TO TRAN-DIA
+           MOVE WRK-DEX-MES TO TRAN-MES
+           MOVE WRK-DEX-ANO TO TRAN-ANO
+           WRITE TRANSACAO-REC.
+
+      *----------------------------------------------------------------
+      * ENCERRAR-ARQUIVOS
+      *----------------------------------------------------------------
+       ENCERRAR-ARQUIVOS.
+           CLOSE CLIENTES-FILE.
+           CLOSE SHIFT-LOG-FILE.
+           CLOSE TRANSACOES-FILE.
+           CLOSE ERROR-LOG-FILE.
 
-      *----DIVIDE--> FAZ A DIVISÃO
-      *    DIVIDE 2 INTO WRK-RESULTADO GIVING WRK-RESULTADO2.
-           DIVIDE WRK-RESULTADO BY 2 GIVING WRK-RESULTADO2
-      *----REMAINDE--> PEGA O RESTO DA DIVISÃO
-           REMAINDER WRK-RESTO.
+      *----------------------------------------------------------------
+      * REGISTRAR-ERRO-ARITMETICO
+      *   Grava no log de erros uma ocorrencia de SIZE ERROR/divisao
+      *   por zero, identificando o campo envolvido (WRK-ERR-CAMPO) e
+      *   a mensagem (WRK-ERR-MENSAGEM) armazenados pelo paragrafo que
+      *   detectou o problema. Sinaliza falha no retorno do job -- um
+      *   erro de calculo e mais grave que um CPF/GENERO rejeitado
+      *   (RETURN-CODE 4), por isso usa RETURN-CODE 16.
+      *----------------------------------------------------------------
+       REGISTRAR-ERRO-ARITMETICO.
+           MOVE WRK-DATA-EXECUCAO TO ERL-DATA
+           ACCEPT ERL-HORA FROM TIME
+           MOVE "PROG000X"       TO ERL-PROGRAMA
+           MOVE WRK-ERR-CAMPO    TO ERL-CAMPO
+           MOVE WRK-ERR-MENSAGEM TO ERL-MENSAGEM
+           WRITE ERRO-LOG-REC
+           DISPLAY "ERRO DE CALCULO REGISTRADO: " WRK-ERR-CAMPO
+               " - " WRK-ERR-MENSAGEM
+           MOVE 16 TO RETURN-CODE.
 
-            DISPLAY WRK-RESULTADO2 " " WRK-RESTO.
-            STOP RUN.
        END PROGRAM PRIMEIRO-PROGRAMA.
