@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de clientes por faixa etaria, calculada a
+      *          partir de DATANASC, para as revisoes de elegibilidade.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-IDADE.
+
+      *====AMBIENTE=============
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CPF
+               FILE STATUS IS WRK-CLIENTES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELIDADE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+      *====VARIAVEIS===========
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CLIENTE.cpy".
+
+       FD  RELATORIO-FILE
+           LABEL RECORDS ARE STANDARD.
+           01 LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WRK-CLIENTES-STATUS  PIC XX VALUE "00".
+               88 CLIENTES-OK             VALUE "00".
+               88 CLIENTES-FIM            VALUE "10".
+               88 CLIENTES-NAO-ENCONTRADO VALUE "23" "35".
+           77 WRK-RELATORIO-STATUS PIC XX VALUE "00".
+               88 RELATORIO-OK         VALUE "00".
+
+      *----DATA DE REFERENCIA PARA O CALCULO DA IDADE (HOJE)----
+           01 WRK-DATA-HOJE PIC 9(8) VALUE ZEROS.
+           01 WRK-DATA-HOJE-DETALHE REDEFINES WRK-DATA-HOJE.
+               02 WRK-HOJE-ANO  PIC 9(4).
+               02 WRK-HOJE-MES  PIC 99.
+               02 WRK-HOJE-DIA  PIC 99.
+
+      *----IDADE CALCULADA PARA O CLIENTE CORRENTE----------------
+           77 WRK-CLI-ANO-NUM  PIC 9(4).
+           77 WRK-CLI-MES-NUM  PIC 99.
+           77 WRK-CLI-DIA-NUM  PIC 99.
+           77 WRK-IDADE        PIC 9(3).
+
+      *----CONTADORES POR FAIXA ETARIA-----------------------------
+           77 WRK-TOTAL-MENOR-18   PIC 9(7) VALUE ZERO.
+           77 WRK-TOTAL-18-A-30    PIC 9(7) VALUE ZERO.
+           77 WRK-TOTAL-31-A-50    PIC 9(7) VALUE ZERO.
+           77 WRK-TOTAL-MAIOR-50   PIC 9(7) VALUE ZERO.
+           77 WRK-TOTAL-CLIENTES   PIC 9(7) VALUE ZERO.
+
+      *----LINHA DE DETALHE EDITADA PARA O RELATORIO---------------
+           01 WRK-LINHA-DETALHE.
+               02 WRK-LD-CPF      PIC X(11).
+               02 FILLER          PIC X(2) VALUE SPACES.
+               02 WRK-LD-NOME     PIC X(20).
+               02 FILLER          PIC X(2) VALUE SPACES.
+               02 WRK-LD-IDADE    PIC ZZ9.
+               02 FILLER          PIC X(2) VALUE SPACES.
+               02 WRK-LD-FAIXA    PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARQUIVOS.
+           IF NOT RELATORIO-OK
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO: "
+                   WRK-RELATORIO-STATUS
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM OBTER-DATA-DE-HOJE
+               PERFORM ESCREVER-CABECALHO
+               IF CLIENTES-NAO-ENCONTRADO
+                   DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+                   SET CLIENTES-FIM TO TRUE
+               ELSE
+                   PERFORM LER-PROXIMO-CLIENTE
+               END-IF
+               PERFORM PROCESSAR-CLIENTE UNTIL CLIENTES-FIM
+               PERFORM ESCREVER-RODAPE
+           END-IF.
+           PERFORM ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * ABRIR-ARQUIVOS
+      *----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+
+      *----------------------------------------------------------------
+      * OBTER-DATA-DE-HOJE
+      *----------------------------------------------------------------
+       OBTER-DATA-DE-HOJE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+      *----------------------------------------------------------------
+      * LER-PROXIMO-CLIENTE
+      *----------------------------------------------------------------
+       LER-PROXIMO-CLIENTE.
+           READ CLIENTES-FILE NEXT RECORD
+               AT END
+                   SET CLIENTES-FIM TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * PROCESSAR-CLIENTE
+      *   Calcula a idade do cliente corrente, classifica na faixa
+      *   etaria e grava a linha de detalhe no relatorio.
+      *----------------------------------------------------------------
+       PROCESSAR-CLIENTE.
+           PERFORM CALCULAR-IDADE-CLIENTE
+           PERFORM CLASSIFICAR-FAIXA-ETARIA
+           ADD 1 TO WRK-TOTAL-CLIENTES
+           MOVE CLI-CPF   TO WRK-LD-CPF
+           MOVE CLI-NOME  TO WRK-LD-NOME
+           MOVE WRK-IDADE TO WRK-LD-IDADE
+           MOVE WRK-LINHA-DETALHE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           PERFORM LER-PROXIMO-CLIENTE.
+
+      *----------------------------------------------------------------
+      * CALCULAR-IDADE-CLIENTE
+      *   Idade = ano de hoje menos ano de nascimento, ajustada em 1
+      *   ano se o aniversario deste ano ainda nao chegou.
+      *----------------------------------------------------------------
+       CALCULAR-IDADE-CLIENTE.
+           MOVE CLI-ANO TO WRK-CLI-ANO-NUM
+           MOVE CLI-MES TO WRK-CLI-MES-NUM
+           MOVE CLI-DIA TO WRK-CLI-DIA-NUM
+           SUBTRACT WRK-CLI-ANO-NUM FROM WRK-HOJE-ANO GIVING WRK-IDADE
+           IF WRK-HOJE-MES < WRK-CLI-MES-NUM
+               SUBTRACT 1 FROM WRK-IDADE
+           ELSE
+               IF WRK-HOJE-MES = WRK-CLI-MES-NUM AND
+                  WRK-HOJE-DIA < WRK-CLI-DIA-NUM
+                   SUBTRACT 1 FROM WRK-IDADE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CLASSIFICAR-FAIXA-ETARIA
+      *----------------------------------------------------------------
+       CLASSIFICAR-FAIXA-ETARIA.
+           IF WRK-IDADE < 18
+               MOVE "MENOR DE 18"  TO WRK-LD-FAIXA
+               ADD 1 TO WRK-TOTAL-MENOR-18
+           ELSE
+               IF WRK-IDADE <= 30
+                   MOVE "18 A 30"  TO WRK-LD-FAIXA
+                   ADD 1 TO WRK-TOTAL-18-A-30
+               ELSE
+                   IF WRK-IDADE <= 50
+                       MOVE "31 A 50" TO WRK-LD-FAIXA
+                       ADD 1 TO WRK-TOTAL-31-A-50
+                   ELSE
+                       MOVE "51 OU MAIS" TO WRK-LD-FAIXA
+                       ADD 1 TO WRK-TOTAL-MAIOR-50
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * ESCREVER-CABECALHO
+      *----------------------------------------------------------------
+       ESCREVER-CABECALHO.
+           MOVE "RELATORIO DE CLIENTES POR FAIXA ETARIA" TO
+               LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "CPF         NOME                  IDADE  FAIXA" TO
+               LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      *----------------------------------------------------------------
+      * ESCREVER-RODAPE
+      *----------------------------------------------------------------
+       ESCREVER-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "TOTAL DE CLIENTES.....: " WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "MENOR DE 18...........: " WRK-TOTAL-MENOR-18
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "18 A 30...............: " WRK-TOTAL-18-A-30
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "31 A 50...............: " WRK-TOTAL-31-A-50
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "51 OU MAIS............: " WRK-TOTAL-MAIOR-50
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      *----------------------------------------------------------------
+      * ENCERRAR-ARQUIVOS
+      *----------------------------------------------------------------
+       ENCERRAR-ARQUIVOS.
+           CLOSE CLIENTES-FILE.
+           CLOSE RELATORIO-FILE.
+
+       END PROGRAM RELATORIO-IDADE.
